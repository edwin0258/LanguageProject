@@ -0,0 +1,6 @@
+000100*----------------------------------------------------------------
+000200* HWVER - HELLO_WORLD PROGRAM VERSION / BUILD-ID CONSTANT.
+000300* MAINTAINED BY HAND AT EACH PROMOTION SO OPERATIONS CAN TELL
+000400* WHICH BUILD RAN ON A GIVEN DATE WITHOUT OPENING A TICKET.
+000500*----------------------------------------------------------------
+000600 01  WS-PROGRAM-VERSION        PIC X(10) VALUE 'HW-01.07'.
