@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* BANNERWS - SHARED RUN-IDENTIFICATION RECORD FOR THE HELLO_WORLD
+000300* JOB STREAM.  HOLDS THE SYSTEM NAME, RUN DATE, AND SIGN-OFF TEXT
+000400* SO THAT OTHER PROGRAMS CALLED LATER IN THE CYCLE CAN COPY THIS
+000500* MEMBER AND SHARE THE SAME BANNER LAYOUT INSTEAD OF EACH ONE
+000600* DEFINING ITS OWN.
+000700*----------------------------------------------------------------
+000800 01  BANNER-RUN-IDENTIFICATION.
+000900     05  WS-NAME                   PIC X(60) VALUE
+001000-    'http://www.tutorialspoint.com/cobol/cobol_overview.htm'.
+001100     05  WS-RUN-DATE               PIC X(08) VALUE SPACES.
+001200     05  WS-GOODBYE                PIC A(40) VALUE
+001210         'Goodbye World'.
