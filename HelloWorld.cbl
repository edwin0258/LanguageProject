@@ -1,14 +1,647 @@
-*> COBOL, Common Business Oriented Language, first developed in 1959.
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO_WORLD.
-
-DATA DIVISION.
-  WORKING-STORAGE SECTION.
-  01 WS-NAME PIC X(60) VALUE 'http://www.tutorialspoint.com/cobol/cobol_overview.htm'.
-  01 WS-GOODBYE PIC A(14) VALUE 'Goodbye World'.
-  
-PROCEDURE DIVISION.
-  DISPLAY "Hello World!".
-  DISPLAY WS-NAME.
-  DISPLAY WS-GOODBYE.
-STOP RUN.
\ No newline at end of file
+000050*> COBOL, Common Business Oriented Language, first developed
+000100*> in 1959.
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID.    HELLO_WORLD.
+000400 AUTHOR.        B. HOLLOWAY.
+000500 INSTALLATION.  DATA CENTER SERVICES.
+000600 DATE-WRITTEN.  09-AUG-2026.
+000700 DATE-COMPILED. 18-AUG-2026.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*----------------------------------------------------------------
+001100* DATE       INIT  DESCRIPTION
+001200* ---------- ----  ----------------------------------------------
+001300* 09-AUG-2026 BH   BANNER AND SIGN-OFF TEXT NOW READ FROM THE
+001400*                  BANNER-PARM FILE (//BANNRIN) INSTEAD OF BEING
+001500*                  HARD-CODED VALUE CLAUSES.  LETS OPERATIONS
+001600*                  CHANGE THE WORDING BETWEEN ENVIRONMENTS
+001700*                  WITHOUT A RECOMPILE.
+001800* 10-AUG-2026 BH   ADDED RUN-DATE/RUN-TIME STAMPING AND A NEW
+001900*                  AUDIT-LOG FILE (//AUDITLOG) SO EVERY RUN
+002000*                  LEAVES A RECORD OF JOB, STEP, SUBMITTING
+002100*                  USER AND START/STOP TIME FOR SLA RECONCILE.
+002200* 11-AUG-2026 BH   RESTRUCTURED AS THE LEAD CONTROL PROGRAM FOR
+002300*                  THE NIGHTLY CYCLE.  READS THE STEP-LIST FILE
+002400*                  (//STEPLIST) AND CALLS EACH NAMED SUBPROGRAM
+002500*                  IN SEQUENCE, ABORTING THE CYCLE ON A NON-ZERO
+002600*                  RETURN CODE FROM ANY STEP.
+002610* 12-AUG-2026 BH   ADDED WS-ENV-CODE VALIDATION AT THE TOP OF
+002620*                  THE PROCEDURE DIVISION.  THE ENV CODE PASSED
+002630*                  IN PARM MUST MATCH THE ENVIRONMENT THE
+002640*                  CALLING JCL LIBRARY RUNS IN OR THE JOB IS
+002650*                  ABORTED WITH A NON-ZERO RETURN CODE BEFORE
+002660*                  ANYTHING ELSE RUNS.
+002670* 13-AUG-2026 BH   ADDED A FORMATTED PRINT FILE (//RPTOUT) WITH
+002680*                  PAGE HEADERS AND AN ELAPSED-RUN-TIME TRAILER
+002690*                  SO OPERATIONS GETS A DISTRIBUTABLE COPY OF
+002691*                  THE GREETING AND SIGN-OFF TEXT THAT SURVIVES
+002692*                  PAST SPOOL ROLL-OFF.  CONSOLE DISPLAYS ARE
+002693*                  KEPT AS WELL FOR THE OPERATOR WATCHING SYSOUT.
+002694* 14-AUG-2026 BH   ADDED THE SIGNOFF-MSG REFERENCE FILE
+002695*                  (//SIGNMSG), LOADED INTO A TABLE AT STARTUP
+002696*                  AND LOOKED UP BY REGION/SHIFT CODE SO EACH
+002697*                  DATA CENTER'S CLOSING MESSAGE AND FOOTER ARE
+002698*                  NO LONGER ONE SHARED LITERAL.
+002699* 15-AUG-2026 BH   ADDED A RESTART-LOG CHECKPOINT RECORD
+002700*                 (//RESTLOG) WRITTEN ONCE THE STARTUP BANNER
+002701*                 PHASE COMPLETES, SO THE RESTART JCL AND
+002702*                 DOWNSTREAM STEPS CAN TELL PROGRAMMATICALLY
+002703*                 THAT HELLO_WORLD DOES NOT NEED TO BE RERUN.
+002704* 16-AUG-2026 BH   ADDED WS-PROGRAM-VERSION (COPY HWVER) SO THE
+002705*                  BUILD-ID IS DISPLAYED AT RUNTIME AND WRITTEN
+002706*                  TO A NEW VERSION-LOG FILE (//VERSLOG) EVERY
+002707*                  RUN, FOR SELF-SERVE CHANGE AUDITS.
+002708* 17-AUG-2026 BH   MOVED WS-NAME, WS-RUN-DATE AND WS-GOODBYE INTO
+002709*                  A NEW SHARED COPYBOOK (BANNERWS) SO THE OTHER
+002710*                  PROGRAMS IN THE NIGHTLY CYCLE CAN COPY THE SAME
+002711*                  RUN-IDENTIFICATION LAYOUT INSTEAD OF EACH ONE
+002712*                  DEFINING ITS OWN.
+002713* 18-AUG-2026 BH   ADDED A QUIET-MODE PARM OPTION.  WHEN 'QUIET'
+002714*                  IS CODED AFTER THE ENVIRONMENT CODE IN PARM,
+002715*                  THE CONSOLE BANNER/SIGN-OFF DISPLAYS ARE
+002716*                  SKIPPED BUT THE AUDIT LOG, CHECKPOINT, PRINT
+002717*                  REPORT AND VERSION LOG ARE STILL WRITTEN.
+002720*----------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BANNER-PARM ASSIGN TO BANNRIN
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT STEP-LIST ASSIGN TO STEPLIST
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003650     SELECT PRINT-FILE ASSIGN TO RPTOUT
+003660         ORGANIZATION IS LINE SEQUENTIAL.
+003670     SELECT SIGNOFF-MSG ASSIGN TO SIGNMSG
+003680         ORGANIZATION IS LINE SEQUENTIAL.
+003690     SELECT RESTART-LOG ASSIGN TO RESTLOG
+003691         ORGANIZATION IS LINE SEQUENTIAL.
+003692     SELECT VERSION-LOG ASSIGN TO VERSLOG
+003693         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  BANNER-PARM
+004000     RECORDING MODE IS F.
+004100 01  BANNER-PARM-RECORD.
+004200     05  BP-NAME                PIC X(60).
+004300     05  BP-GOODBYE              PIC A(40).
+004400 FD  AUDIT-LOG
+004500     RECORDING MODE IS F.
+004600 01  AUDIT-LOG-RECORD.
+004700     05  AL-JOB-NAME             PIC X(08).
+004800     05  AL-STEP-NAME            PIC X(08).
+004900     05  AL-USER-ID              PIC X(08).
+005000     05  AL-RUN-DATE             PIC X(08).
+005100     05  AL-START-TIME           PIC X(08).
+005200     05  AL-STOP-TIME            PIC X(08).
+005300 FD  STEP-LIST
+005400     RECORDING MODE IS F.
+005500 01  STEP-LIST-RECORD.
+005600     05  SL-PROGRAM-NAME         PIC X(08).
+005650 FD  PRINT-FILE
+005660     RECORDING MODE IS F.
+005670 01  PRINT-LINE                   PIC X(132).
+005680 FD  SIGNOFF-MSG
+005690     RECORDING MODE IS F.
+005691 01  SIGNOFF-MSG-RECORD.
+005692     05  SM-REGION-CODE          PIC X(03).
+005693     05  SM-SHIFT-CODE           PIC X(01).
+005694     05  SM-MESSAGE              PIC X(40).
+005695     05  SM-FOOTER               PIC X(40).
+005696 FD  RESTART-LOG
+005697     RECORDING MODE IS F.
+005698 01  RESTART-LOG-RECORD.
+005699     05  RL-JOB-NAME             PIC X(08).
+005700     05  RL-CYCLE-DATE           PIC X(08).
+005701     05  RL-COMPLETION-FLAG      PIC X(01).
+005703 FD  VERSION-LOG
+005704     RECORDING MODE IS F.
+005705 01  VERSION-LOG-RECORD.
+005706     05  VL-JOB-NAME             PIC X(08).
+005707     05  VL-RUN-DATE             PIC X(08).
+005708     05  VL-PROGRAM-VERSION      PIC X(10).
+005710   WORKING-STORAGE SECTION.
+005720*----------------------------------------------------------------
+005730* PROGRAM VERSION / BUILD-ID
+005740*----------------------------------------------------------------
+005750   COPY HWVER.
+005800*----------------------------------------------------------------
+005900* RUN-IDENTIFICATION FIELDS - SHARED ACROSS THE JOB STREAM
+006000*----------------------------------------------------------------
+006050   COPY BANNERWS.
+006060   01  WS-SIGNOFF-FOOTER          PIC X(40) VALUE SPACES.
+006400*----------------------------------------------------------------
+006500* AUDIT TRAIL FIELDS
+006600*----------------------------------------------------------------
+006700   01  WS-JOB-NAME               PIC X(08) VALUE SPACES.
+006800   01  WS-STEP-NAME              PIC X(08) VALUE SPACES.
+006900   01  WS-USER-ID                PIC X(08) VALUE SPACES.
+007100   01  WS-START-TIME             PIC X(08) VALUE SPACES.
+007110   01  WS-START-TIME-PARTS REDEFINES WS-START-TIME.
+007120       05  WS-START-HH           PIC 9(02).
+007130       05  WS-START-MM           PIC 9(02).
+007140       05  WS-START-SS           PIC 9(02).
+007150       05  WS-START-HS           PIC 9(02).
+007200   01  WS-STOP-TIME              PIC X(08) VALUE SPACES.
+007210   01  WS-STOP-TIME-PARTS REDEFINES WS-STOP-TIME.
+007220       05  WS-STOP-HH            PIC 9(02).
+007230       05  WS-STOP-MM            PIC 9(02).
+007240       05  WS-STOP-SS            PIC 9(02).
+007250       05  WS-STOP-HS            PIC 9(02).
+007260   01  WS-ELAPSED-SECONDS        PIC S9(06) COMP VALUE ZERO.
+007300*----------------------------------------------------------------
+007400* NIGHTLY CYCLE CONTROL FIELDS
+007500*----------------------------------------------------------------
+007600   01  WS-CALLED-PROGRAM         PIC X(08) VALUE SPACES.
+007700   01  WS-STEP-RETURN-CODE       PIC S9(04) COMP VALUE ZERO.
+007710*----------------------------------------------------------------
+007720* ENVIRONMENT-CODE VALIDATION FIELDS
+007730*----------------------------------------------------------------
+007740   01  WS-ENV-CODE               PIC X(04) VALUE SPACES.
+007750   01  WS-RUN-ENVIRONMENT        PIC X(04) VALUE SPACES.
+007760   01  WS-ENV-IDX                PIC S9(04) COMP VALUE ZERO.
+007770   01  WS-ENV-MATCH-SW           PIC X(01) VALUE 'N'.
+007780       88  ENV-CODE-VALID        VALUE 'Y'.
+007790   01  WS-VALID-ENV-TABLE-DATA.
+007800       05  FILLER                PIC X(12) VALUE 'DEV TESTPROD'.
+007810   01  WS-VALID-ENV-TABLE REDEFINES WS-VALID-ENV-TABLE-DATA.
+007812       05  WS-VALID-ENV-CODE     PIC X(04) OCCURS 3 TIMES.
+007814   01  WS-ENV-ABEND-SW           PIC X(01) VALUE 'N'.
+007816       88  ENV-ABEND-OCCURRED    VALUE 'Y'.
+007818   01  WS-STEP-ABEND-SW          PIC X(01) VALUE 'N'.
+007820       88  STEP-ABEND-OCCURRED   VALUE 'Y'.
+007821*----------------------------------------------------------------
+007822* QUIET-MODE SWITCH
+007823*----------------------------------------------------------------
+007824   01  WS-QUIET-CODE             PIC X(05) VALUE SPACES.
+007826   01  WS-QUIET-SWITCH           PIC X(01) VALUE 'N'.
+007828       88  QUIET-MODE            VALUE 'Y'.
+007829*----------------------------------------------------------------
+007840* PRINT-FILE REPORT FIELDS
+007850*----------------------------------------------------------------
+007860   01  WS-PAGE-NUMBER            PIC 9(04) VALUE ZERO.
+007870   01  WS-REPORT-HEADER-1.
+007880       05  FILLER                PIC X(20) VALUE
+007890           'HELLO_WORLD NIGHTLY '.
+007900       05  FILLER                PIC X(18) VALUE
+007910           'CONTROL REPORT    '.
+007920       05  FILLER                PIC X(10) VALUE 'RUN DATE: '.
+007930       05  WS-RH-RUN-DATE        PIC X(08) VALUE SPACES.
+007940       05  FILLER                PIC X(09) VALUE '   PAGE: '.
+007950       05  WS-RH-PAGE-NUMBER     PIC ZZZ9.
+007960       05  FILLER                PIC X(63) VALUE SPACES.
+007970   01  WS-REPORT-TRAILER.
+007980       05  FILLER                PIC X(28) VALUE
+007990           'ELAPSED RUN TIME (SECONDS):'.
+008000       05  WS-RT-ELAPSED         PIC Z,ZZZ,ZZ9.
+008010       05  FILLER                PIC X(95) VALUE SPACES.
+008020*----------------------------------------------------------------
+008025* MULTI-REGION SIGN-OFF MESSAGE LOOKUP FIELDS
+008026*----------------------------------------------------------------
+008027   01  WS-REGION-CODE            PIC X(03) VALUE SPACES.
+008028   01  WS-SHIFT-CODE             PIC X(01) VALUE SPACES.
+008029   01  WS-SIGNOFF-COUNT          PIC 9(04) COMP VALUE ZERO.
+008031   01  WS-SIGNOFF-TABLE-ENTRIES.
+008032       05  WS-SIGNOFF-ENTRY OCCURS 1 TO 50 TIMES
+008033               DEPENDING ON WS-SIGNOFF-COUNT
+008034               INDEXED BY WS-SM-IDX.
+008035           10  WS-SM-REGION      PIC X(03).
+008036           10  WS-SM-SHIFT       PIC X(01).
+008037           10  WS-SM-MESSAGE     PIC X(40).
+008038           10  WS-SM-FOOTER      PIC X(40).
+008039*----------------------------------------------------------------
+008040* FILE STATUS AND SWITCHES
+008050*----------------------------------------------------------------
+008100   77  WS-BANNRIN-STATUS         PIC X(02) VALUE '00'.
+008200       88  BANNRIN-OK            VALUE '00'.
+008300       88  BANNRIN-AT-EOF        VALUE '10'.
+008400   77  WS-STEPLIST-STATUS        PIC X(02) VALUE '00'.
+008500       88  STEPLIST-OK           VALUE '00'.
+008600       88  STEPLIST-AT-EOF       VALUE '10'.
+008650   77  WS-SIGNMSG-STATUS         PIC X(02) VALUE '00'.
+008660       88  SIGNMSG-OK            VALUE '00'.
+008670       88  SIGNMSG-AT-EOF        VALUE '10'.
+008700 LINKAGE SECTION.
+008710 01  LK-PARM-FIELD.
+008720*    THE RUNTIME PASSES EXEC PGM=...,PARM='...' PRECEDED BY A
+008730*    2-BYTE BINARY HALFWORD GIVING THE LENGTH OF THE PARM TEXT.
+008740*    ALL FIELD EXTRACTION MUST BE AGAINST LK-PARM-TEXT, NEVER
+008750*    THE GROUP ITEM, OR IT READS THE LENGTH BYTES AS DATA.
+008760     05  LK-PARM-LEN               PIC S9(4) COMP.
+008770     05  LK-PARM-TEXT              PIC X(18).
+008800 PROCEDURE DIVISION USING LK-PARM-FIELD.
+008900*----------------------------------------------------------------
+009000 0000-MAINLINE.
+009100*----------------------------------------------------------------
+009150     PERFORM 1005-VALIDATE-ENV-CODE
+009160         THRU 1005-VALIDATE-ENV-CODE-EXIT.
+009170     PERFORM 1007-CHECK-QUIET-MODE
+009180         THRU 1007-CHECK-QUIET-MODE-EXIT.
+009200     PERFORM 1000-INITIALIZE
+009300         THRU 1000-INITIALIZE-EXIT.
+009400     IF NOT QUIET-MODE
+009410         DISPLAY "Hello World!"
+009450         DISPLAY "PROGRAM VERSION : " WS-PROGRAM-VERSION
+009500         DISPLAY WS-NAME
+009600         DISPLAY WS-GOODBYE
+009610     END-IF.
+009650     PERFORM 1500-WRITE-RESTART-CHECKPOINT
+009660         THRU 1500-WRITE-RESTART-CHECKPOINT-EXIT.
+009700     PERFORM 2000-PROCESS-STEP-LIST
+009800         THRU 2000-PROCESS-STEP-LIST-EXIT.
+009900     PERFORM 8000-TERMINATE
+010000         THRU 8000-TERMINATE-EXIT.
+010100     STOP RUN.
+010200*----------------------------------------------------------------
+010300 1000-INITIALIZE.
+010400*----------------------------------------------------------------
+010500     PERFORM 1010-GET-RUNTIME-IDENTIFICATION
+010600         THRU 1010-GET-RUNTIME-IDENTIFICATION-EXIT.
+010700     PERFORM 1020-READ-BANNER-PARM
+010800         THRU 1020-READ-BANNER-PARM-EXIT.
+010850     PERFORM 1030-LOAD-SIGNOFF-TABLE
+010860         THRU 1030-LOAD-SIGNOFF-TABLE-EXIT.
+010900 1000-INITIALIZE-EXIT.
+011000     EXIT.
+011010*----------------------------------------------------------------
+011020 1005-VALIDATE-ENV-CODE.
+011030*    THE FIRST FOUR CHARACTERS OF THE PARM FIELD ARE THE
+011040*    ENVIRONMENT CODE THIS RUN CLAIMS TO BE (DEV/TEST/PROD).
+011050*    IT MUST BE A VALID CODE AND MUST MATCH THE ENVIRONMENT
+011051*    THE CALLING JCL LIBRARY ACTUALLY RUNS IN, OR THE JOB IS
+011052*    ABORTED BEFORE ANY OTHER PROCESSING TAKES PLACE.
+011053*----------------------------------------------------------------
+011054     MOVE LK-PARM-TEXT(1:4) TO WS-ENV-CODE.
+011055     DISPLAY "RUNENV" UPON ENVIRONMENT-NAME.
+011056     ACCEPT WS-RUN-ENVIRONMENT FROM ENVIRONMENT-VALUE.
+011057     MOVE 1 TO WS-ENV-IDX.
+011058     MOVE 'N' TO WS-ENV-MATCH-SW.
+011059     PERFORM 1006-CHECK-VALID-ENV-TABLE
+011060         THRU 1006-CHECK-VALID-ENV-TABLE-EXIT
+011061         UNTIL WS-ENV-IDX > 3 OR ENV-CODE-VALID.
+011062     IF NOT ENV-CODE-VALID
+011063         OR WS-ENV-CODE NOT = WS-RUN-ENVIRONMENT
+011064         GO TO 9010-ENV-CODE-ABEND
+011065     END-IF.
+011066 1005-VALIDATE-ENV-CODE-EXIT.
+011067     EXIT.
+011068*----------------------------------------------------------------
+011069 1006-CHECK-VALID-ENV-TABLE.
+011070*----------------------------------------------------------------
+011071     IF WS-ENV-CODE = WS-VALID-ENV-CODE(WS-ENV-IDX)
+011072         MOVE 'Y' TO WS-ENV-MATCH-SW
+011073     ELSE
+011074         ADD 1 TO WS-ENV-IDX
+011075     END-IF.
+011076 1006-CHECK-VALID-ENV-TABLE-EXIT.
+011077     EXIT.
+011078*----------------------------------------------------------------
+011079 1007-CHECK-QUIET-MODE.
+011080*    POSITIONS 6-10 OF THE PARM FIELD CARRY AN OPTIONAL 'QUIET'
+011081*    TOKEN (POSITION 5 IS A BLANK SEPARATOR AFTER THE ENV CODE
+011082*    IN POSITIONS 1-4).  WHEN PRESENT, THE STARTUP BANNER AND
+011083*    SIGN-OFF ARE NOT DISPLAYED ON THE CONSOLE, BUT THE AUDIT,
+011084*    CHECKPOINT, REPORT AND VERSION LOGS ARE STILL WRITTEN.
+011085*----------------------------------------------------------------
+011086     MOVE LK-PARM-TEXT(6:5) TO WS-QUIET-CODE.
+011087     MOVE 'N' TO WS-QUIET-SWITCH.
+011088     IF WS-QUIET-CODE = 'QUIET'
+011089         MOVE 'Y' TO WS-QUIET-SWITCH
+011090     END-IF.
+011091 1007-CHECK-QUIET-MODE-EXIT.
+011092     EXIT.
+011093*----------------------------------------------------------------
+011200 1010-GET-RUNTIME-IDENTIFICATION.
+011300*    OBTAIN THE JOB NAME, STEP NAME AND SUBMITTING USER ID THAT
+011400*    THE JCL SETS INTO THE RUN-TIME ENVIRONMENT, AND STAMP THE
+011500*    RUN DATE AND START TIME FOR THE AUDIT LOG.
+011600*----------------------------------------------------------------
+011700     DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME.
+011800     ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE.
+011900     DISPLAY "STEPNAME" UPON ENVIRONMENT-NAME.
+012000     ACCEPT WS-STEP-NAME FROM ENVIRONMENT-VALUE.
+012100     DISPLAY "USERID" UPON ENVIRONMENT-NAME.
+012200     ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+012210     DISPLAY "REGNCODE" UPON ENVIRONMENT-NAME.
+012220     ACCEPT WS-REGION-CODE FROM ENVIRONMENT-VALUE.
+012230     DISPLAY "SHIFTCDE" UPON ENVIRONMENT-NAME.
+012240     ACCEPT WS-SHIFT-CODE FROM ENVIRONMENT-VALUE.
+012300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+012400     ACCEPT WS-START-TIME FROM TIME.
+012500 1010-GET-RUNTIME-IDENTIFICATION-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800 1020-READ-BANNER-PARM.
+012900*    READ THE BANNER-PARM FILE AND POPULATE THE RUN-
+013000*    IDENTIFICATION FIELDS FROM IT SO THE WORDING CAN BE
+013100*    CHANGED BY OPERATIONS WITHOUT A RECOMPILE.
+013200*----------------------------------------------------------------
+013300     OPEN INPUT BANNER-PARM.
+013400     READ BANNER-PARM
+013500         AT END
+013600             MOVE '10' TO WS-BANNRIN-STATUS
+013700     END-READ.
+013800     IF BANNRIN-OK
+013900         MOVE BP-NAME    TO WS-NAME
+014000         MOVE BP-GOODBYE TO WS-GOODBYE
+014100     END-IF.
+014200     CLOSE BANNER-PARM.
+014300 1020-READ-BANNER-PARM-EXIT.
+014400     EXIT.
+014450*----------------------------------------------------------------
+014460 1030-LOAD-SIGNOFF-TABLE.
+014470*    LOAD THE SIGNOFF-MSG REFERENCE FILE INTO A TABLE AND THEN
+014480*    LOOK UP THIS RUN'S REGION/SHIFT CODE SO EACH DATA CENTER'S
+014490*    OWN CLOSING MESSAGE AND FOOTER ARE USED INSTEAD OF ONE
+014491*    LITERAL SHARED BY EVERY SITE.
+014492*----------------------------------------------------------------
+014493     OPEN INPUT SIGNOFF-MSG.
+014494     PERFORM 1031-READ-SIGNOFF-MSG
+014495         THRU 1031-READ-SIGNOFF-MSG-EXIT.
+014496     PERFORM 1032-ADD-SIGNOFF-ENTRY
+014497         THRU 1032-ADD-SIGNOFF-ENTRY-EXIT
+014498         UNTIL SIGNMSG-AT-EOF OR WS-SIGNOFF-COUNT = 50.
+014499     CLOSE SIGNOFF-MSG.
+014500     PERFORM 1033-LOOKUP-SIGNOFF-MSG
+014501         THRU 1033-LOOKUP-SIGNOFF-MSG-EXIT.
+014502 1030-LOAD-SIGNOFF-TABLE-EXIT.
+014503     EXIT.
+014504*----------------------------------------------------------------
+014505 1031-READ-SIGNOFF-MSG.
+014506*----------------------------------------------------------------
+014507     READ SIGNOFF-MSG
+014508         AT END
+014509             MOVE '10' TO WS-SIGNMSG-STATUS
+014510     END-READ.
+014511 1031-READ-SIGNOFF-MSG-EXIT.
+014512     EXIT.
+014513*----------------------------------------------------------------
+014514 1032-ADD-SIGNOFF-ENTRY.
+014515*----------------------------------------------------------------
+014516     ADD 1 TO WS-SIGNOFF-COUNT.
+014517     MOVE SM-REGION-CODE TO WS-SM-REGION(WS-SIGNOFF-COUNT).
+014518     MOVE SM-SHIFT-CODE  TO WS-SM-SHIFT(WS-SIGNOFF-COUNT).
+014519     MOVE SM-MESSAGE     TO WS-SM-MESSAGE(WS-SIGNOFF-COUNT).
+014520     MOVE SM-FOOTER      TO WS-SM-FOOTER(WS-SIGNOFF-COUNT).
+014521     PERFORM 1031-READ-SIGNOFF-MSG
+014522         THRU 1031-READ-SIGNOFF-MSG-EXIT.
+014523 1032-ADD-SIGNOFF-ENTRY-EXIT.
+014524     EXIT.
+014525*----------------------------------------------------------------
+014526 1033-LOOKUP-SIGNOFF-MSG.
+014527*    IF THE TABLE HAS AN ENTRY FOR THIS RUN'S REGION AND SHIFT
+014528*    CODE, USE ITS MESSAGE AND FOOTER; OTHERWISE LEAVE THE
+014529*    SIGN-OFF TEXT AS ALREADY SET FROM THE BANNER-PARM FILE.
+014530*----------------------------------------------------------------
+014531     IF WS-SIGNOFF-COUNT > 0
+014532         SET WS-SM-IDX TO 1
+014533         SEARCH WS-SIGNOFF-ENTRY
+014534             AT END
+014535                 CONTINUE
+014536             WHEN WS-SM-REGION(WS-SM-IDX) = WS-REGION-CODE
+014537              AND WS-SM-SHIFT(WS-SM-IDX)  = WS-SHIFT-CODE
+014538                 MOVE WS-SM-MESSAGE(WS-SM-IDX) TO WS-GOODBYE
+014539                 MOVE WS-SM-FOOTER(WS-SM-IDX)
+014540                     TO WS-SIGNOFF-FOOTER
+014541         END-SEARCH
+014542     END-IF.
+014543 1033-LOOKUP-SIGNOFF-MSG-EXIT.
+014544     EXIT.
+014550*----------------------------------------------------------------
+014560 1500-WRITE-RESTART-CHECKPOINT.
+014570*    THE STARTUP BANNER PHASE HAS COMPLETED.  WRITE A CHECKPOINT
+014580*    RECORD SO THE RESTART JCL AND DOWNSTREAM STEPS CAN TELL
+014590*    PROGRAMMATICALLY THAT THIS RUN'S BANNER STEP ALREADY RAN
+014591*    FOR THIS CYCLE DATE, EVEN IF A LATER STEP IN THE CYCLE
+014592*    SUBSEQUENTLY ABENDS.
+014593*----------------------------------------------------------------
+014594     MOVE WS-JOB-NAME  TO RL-JOB-NAME.
+014595     MOVE WS-RUN-DATE  TO RL-CYCLE-DATE.
+014596     MOVE 'Y'          TO RL-COMPLETION-FLAG.
+014597     OPEN OUTPUT RESTART-LOG.
+014598     WRITE RESTART-LOG-RECORD.
+014599     CLOSE RESTART-LOG.
+014600 1500-WRITE-RESTART-CHECKPOINT-EXIT.
+014601     EXIT.
+014602*----------------------------------------------------------------
+014610 2000-PROCESS-STEP-LIST.
+014700*    DRIVE THE NIGHTLY CYCLE.  EACH RECORD ON THE STEP-LIST
+014800*    NAMES ONE SUBPROGRAM TO CALL; STEPS RUN IN THE ORDER THEY
+014900*    APPEAR ON THE FILE.  A NON-ZERO RETURN CODE FROM ANY STEP
+015000*    ABORTS THE REST OF THE CYCLE.
+015100*----------------------------------------------------------------
+015200     OPEN INPUT STEP-LIST.
+015300     PERFORM 2010-READ-STEP-LIST
+015400         THRU 2010-READ-STEP-LIST-EXIT.
+015500     PERFORM 2020-RUN-ONE-STEP
+015600         THRU 2020-RUN-ONE-STEP-EXIT
+015700         UNTIL STEPLIST-AT-EOF.
+015800     CLOSE STEP-LIST.
+015900 2000-PROCESS-STEP-LIST-EXIT.
+016000     EXIT.
+016100*----------------------------------------------------------------
+016200 2010-READ-STEP-LIST.
+016300*----------------------------------------------------------------
+016400     READ STEP-LIST
+016500         AT END
+016600             MOVE '10' TO WS-STEPLIST-STATUS
+016700     END-READ.
+016800 2010-READ-STEP-LIST-EXIT.
+016900     EXIT.
+017000*----------------------------------------------------------------
+017100 2020-RUN-ONE-STEP.
+017200*    CALL THE SUBPROGRAM NAMED ON THE CURRENT STEP-LIST RECORD
+017300*    AND CHECK ITS RETURN CODE BEFORE MOVING ON TO THE NEXT ONE.
+017400*----------------------------------------------------------------
+017500     MOVE SL-PROGRAM-NAME TO WS-CALLED-PROGRAM.
+017600     CALL WS-CALLED-PROGRAM.
+017700     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+017800     IF WS-STEP-RETURN-CODE NOT = ZERO
+017900         GO TO 9000-ABEND-NOTIFY
+018000     END-IF.
+018100     PERFORM 2010-READ-STEP-LIST
+018200         THRU 2010-READ-STEP-LIST-EXIT.
+018300 2020-RUN-ONE-STEP-EXIT.
+018400     EXIT.
+018500*----------------------------------------------------------------
+018600 8000-TERMINATE.
+018700*----------------------------------------------------------------
+018750     ACCEPT WS-STOP-TIME FROM TIME.
+018800     PERFORM 8100-WRITE-AUDIT-LOG
+018900         THRU 8100-WRITE-AUDIT-LOG-EXIT.
+018950     PERFORM 8200-WRITE-REPORT
+018960         THRU 8200-WRITE-REPORT-EXIT.
+018970     PERFORM 8300-WRITE-VERSION-LOG
+018980         THRU 8300-WRITE-VERSION-LOG-EXIT.
+019000 8000-TERMINATE-EXIT.
+019100     EXIT.
+019200*----------------------------------------------------------------
+019300 8100-WRITE-AUDIT-LOG.
+019400*    WRITE ONE AUDIT RECORD FOR THIS RUN SO THE BATCH WINDOW
+019500*    CAN BE RECONCILED AGAINST SLA.  //AUDITLOG MUST BE CODED
+019510*    DISP=MOD (OR EQUIVALENT ACCUMULATING ALLOCATION) IN THE
+019520*    JCL SO EACH RUN'S RECORD IS APPENDED RATHER THAN REPLACING
+019530*    THE PRIOR RUN'S HISTORY.
+019600*----------------------------------------------------------------
+019800     MOVE WS-JOB-NAME   TO AL-JOB-NAME.
+019900     MOVE WS-STEP-NAME  TO AL-STEP-NAME.
+020000     MOVE WS-USER-ID    TO AL-USER-ID.
+020100     MOVE WS-RUN-DATE   TO AL-RUN-DATE.
+020200     MOVE WS-START-TIME TO AL-START-TIME.
+020300     MOVE WS-STOP-TIME  TO AL-STOP-TIME.
+020400     OPEN EXTEND AUDIT-LOG.
+020500     WRITE AUDIT-LOG-RECORD.
+020600     CLOSE AUDIT-LOG.
+020700 8100-WRITE-AUDIT-LOG-EXIT.
+020800     EXIT.
+020850*----------------------------------------------------------------
+020860 8200-WRITE-REPORT.
+020870*    WRITE THE GREETING AND SIGN-OFF TEXT TO THE DISTRIBUTABLE
+020880*    PRINT FILE, WITH A PAGE HEADER AND AN ELAPSED-RUN-TIME
+020890*    TRAILER LINE, SO OPERATIONS HAS A DURABLE COPY ONCE THE
+020900*    JOB'S SPOOL SPACE ROLLS OFF.  IF THE STOP TIME IS EARLIER
+020910*    THAN THE START TIME THE RUN CROSSED MIDNIGHT, SO A DAY IS
+020920*    ADDED BACK IN BEFORE THE ELAPSED SECONDS ARE DISPLAYED.  ON
+020930*    AN ENVIRONMENT-MISMATCH ABEND THE BODY IS THE MISMATCH
+020940*    DETAIL, NOT THE NORMAL GREETING (SEE WS-ENV-ABEND-SW).
+020950*----------------------------------------------------------------
+020960     COMPUTE WS-ELAPSED-SECONDS =
+020970         ((WS-STOP-HH * 3600) + (WS-STOP-MM * 60)
+020980         + WS-STOP-SS)
+020990       - ((WS-START-HH * 3600) + (WS-START-MM * 60)
+021000         + WS-START-SS).
+021010     IF WS-ELAPSED-SECONDS < 0
+021020         ADD 86400 TO WS-ELAPSED-SECONDS
+021030     END-IF.
+021040     ADD 1 TO WS-PAGE-NUMBER.
+021050     MOVE WS-RUN-DATE        TO WS-RH-RUN-DATE.
+021060     MOVE WS-PAGE-NUMBER     TO WS-RH-PAGE-NUMBER.
+021070     MOVE WS-ELAPSED-SECONDS TO WS-RT-ELAPSED.
+021080     OPEN OUTPUT PRINT-FILE.
+021090     MOVE WS-REPORT-HEADER-1 TO PRINT-LINE.
+021100     WRITE PRINT-LINE.
+021110     MOVE SPACES TO PRINT-LINE.
+021120     WRITE PRINT-LINE.
+021130     IF ENV-ABEND-OCCURRED OR STEP-ABEND-OCCURRED
+021140         PERFORM 8220-WRITE-REPORT-ABEND-BODY
+021150             THRU 8220-WRITE-REPORT-ABEND-BODY-EXIT
+021160     ELSE
+021170         PERFORM 8210-WRITE-REPORT-BANNER-BODY
+021180             THRU 8210-WRITE-REPORT-BANNER-BODY-EXIT
+021190     END-IF.
+021200     MOVE SPACES TO PRINT-LINE.
+021210     WRITE PRINT-LINE.
+021220     MOVE WS-REPORT-TRAILER TO PRINT-LINE.
+021230     WRITE PRINT-LINE.
+021240     CLOSE PRINT-FILE.
+021250 8200-WRITE-REPORT-EXIT.
+021260     EXIT.
+021270*----------------------------------------------------------------
+021280 8210-WRITE-REPORT-BANNER-BODY.
+021290*    NORMAL REPORT BODY: THE SAME GREETING AND SIGN-OFF TEXT
+021300*    THAT WENT TO THE CONSOLE BANNER.
+021310*----------------------------------------------------------------
+021320     MOVE "Hello World!" TO PRINT-LINE.
+021330     WRITE PRINT-LINE.
+021340     MOVE WS-NAME TO PRINT-LINE.
+021350     WRITE PRINT-LINE.
+021360     MOVE WS-GOODBYE TO PRINT-LINE.
+021370     WRITE PRINT-LINE.
+021380     IF WS-SIGNOFF-FOOTER NOT = SPACES
+021390         MOVE WS-SIGNOFF-FOOTER TO PRINT-LINE
+021400         WRITE PRINT-LINE
+021410     END-IF.
+021420 8210-WRITE-REPORT-BANNER-BODY-EXIT.
+021430     EXIT.
+021440*----------------------------------------------------------------
+021450 8220-WRITE-REPORT-ABEND-BODY.
+021460*    THE RUN ABORTED BEFORE A NORMAL GREETING WAS PRODUCED, EITHER
+021470*    ON AN ENVIRONMENT-CODE MISMATCH OR ON A FAILED NIGHTLY CYCLE
+021480*    STEP.  WRITE THE ABORT DETAIL FOR WHICHEVER REASON APPLIES
+021490*    INSTEAD OF THE NORMAL GREETING SO THIS REPORT CANNOT BE
+021500*    MISTAKEN FOR A SUCCESSFUL RUN.
+021510*----------------------------------------------------------------
+021520     IF STEP-ABEND-OCCURRED
+021530         MOVE "HELLO_WORLD - NIGHTLY CYCLE STEP FAILED"
+021540             TO PRINT-LINE
+021550         WRITE PRINT-LINE
+021560         MOVE SPACES TO PRINT-LINE
+021570         MOVE "FAILING PROGRAM : " TO PRINT-LINE(1:18)
+021580         MOVE WS-CALLED-PROGRAM TO PRINT-LINE(19:8)
+021590         WRITE PRINT-LINE
+021600         MOVE SPACES TO PRINT-LINE
+021610         MOVE "RETURN CODE     : " TO PRINT-LINE(1:18)
+021620         MOVE WS-STEP-RETURN-CODE TO PRINT-LINE(19:4)
+021630         WRITE PRINT-LINE
+021640     ELSE
+021650         MOVE "HELLO_WORLD - ENV CODE MISMATCH - RUN ABORTED"
+021660             TO PRINT-LINE
+021670         WRITE PRINT-LINE
+021680         MOVE SPACES TO PRINT-LINE
+021690         MOVE "PARM ENV CODE   : " TO PRINT-LINE(1:18)
+021700         MOVE WS-ENV-CODE TO PRINT-LINE(19:4)
+021710         WRITE PRINT-LINE
+021720         MOVE SPACES TO PRINT-LINE
+021730         MOVE "JCL LIBRARY ENV : " TO PRINT-LINE(1:18)
+021740         MOVE WS-RUN-ENVIRONMENT TO PRINT-LINE(19:4)
+021750         WRITE PRINT-LINE
+021760     END-IF.
+021770 8220-WRITE-REPORT-ABEND-BODY-EXIT.
+021780     EXIT.
+021790*----------------------------------------------------------------
+021800 8300-WRITE-VERSION-LOG.
+021810*    RECORD WHICH BUILD OF THIS PROGRAM RAN TODAY SO OPERATIONS
+021820*    CAN SELF-SERVE "WHICH BUILD RAN ON DATE X" DURING AN AUDIT
+021830*    WITHOUT OPENING A TICKET TO THE PROGRAMMING TEAM.  //VERSLOG
+021840*    MUST BE CODED DISP=MOD (OR EQUIVALENT ACCUMULATING
+021850*    ALLOCATION) IN THE JCL SO THE LOG BUILDS A HISTORY ACROSS
+021860*    RUNS INSTEAD OF ONLY EVER SHOWING TODAY'S BUILD.
+021870*----------------------------------------------------------------
+021880     MOVE WS-JOB-NAME        TO VL-JOB-NAME.
+021890     MOVE WS-RUN-DATE        TO VL-RUN-DATE.
+021900     MOVE WS-PROGRAM-VERSION TO VL-PROGRAM-VERSION.
+021910     OPEN EXTEND VERSION-LOG.
+021920     WRITE VERSION-LOG-RECORD.
+021930     CLOSE VERSION-LOG.
+021940 8300-WRITE-VERSION-LOG-EXIT.
+021950     EXIT.
+021960*----------------------------------------------------------------
+021970 9000-ABEND-NOTIFY.
+021980*    A NIGHTLY CYCLE STEP FAILED.  NOTIFY THE OPERATOR VIA
+021990*    SYSOUT, CLOSE OFF THE STEP-LIST, STILL WRITE THE AUDIT
+022000*    RECORD FOR THIS RUN, AND END WITH THE FAILING STEP'S
+022010*    RETURN CODE SO THE JCL COND/IF LOGIC CAN SEE IT.  THE ABEND
+022020*    FLAG BELOW ROUTES 8200-WRITE-REPORT TO THE STEP-FAILURE
+022030*    DETAIL BODY INSTEAD OF THE NORMAL GREETING.
+022040*----------------------------------------------------------------
+022050     DISPLAY "HELLO_WORLD - NIGHTLY CYCLE STEP FAILED".
+022060     DISPLAY "FAILING PROGRAM : " WS-CALLED-PROGRAM.
+022070     DISPLAY "RETURN CODE     : " WS-STEP-RETURN-CODE.
+022080     CLOSE STEP-LIST.
+022090     MOVE 'Y' TO WS-STEP-ABEND-SW.
+022100     PERFORM 8000-TERMINATE
+022110         THRU 8000-TERMINATE-EXIT.
+022120     MOVE WS-STEP-RETURN-CODE TO RETURN-CODE.
+022130     STOP RUN.
+022140*----------------------------------------------------------------
+022150 9010-ENV-CODE-ABEND.
+022160*    ENVIRONMENT CODE WAS EITHER NOT ON THE VALID TABLE OR DID
+022170*    NOT MATCH THE JCL LIBRARY THE JOB IS ACTUALLY RUNNING
+022180*    UNDER.  ABORT WITH A NON-ZERO RETURN CODE WITHOUT RUNNING
+022190*    ANY FURTHER PROCESSING, BUT STILL WRITE THE AUDIT/REPORT/
+022200*    VERSION-LOG RECORDS FOR THIS RUN SO A MISROUTED SUBMISSION
+022210*    LEAVES A TRAIL INSTEAD OF ONLY A CONSOLE MESSAGE.  THE
+022220*    ABEND FLAG BELOW ROUTES 8200-WRITE-REPORT TO THE MISMATCH
+022230*    BODY INSTEAD OF THE NORMAL GREETING.
+022240*----------------------------------------------------------------
+022250     DISPLAY "HELLO_WORLD - ENVIRONMENT CODE MISMATCH".
+022260     DISPLAY "PARM ENV CODE   : " WS-ENV-CODE.
+022270     DISPLAY "JCL LIBRARY ENV : " WS-RUN-ENVIRONMENT.
+022280     MOVE 'Y' TO WS-ENV-ABEND-SW.
+022290     PERFORM 1010-GET-RUNTIME-IDENTIFICATION
+022300         THRU 1010-GET-RUNTIME-IDENTIFICATION-EXIT.
+022310     PERFORM 8000-TERMINATE
+022320         THRU 8000-TERMINATE-EXIT.
+022330     MOVE 16 TO RETURN-CODE.
+022340     STOP RUN.
